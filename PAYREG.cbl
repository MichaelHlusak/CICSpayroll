@@ -0,0 +1,265 @@
+//PAYREGJ  JOB  TIME=(,2)
+//*********************************************************
+//* COMPILE, LINK, AND RUN THE PAYROLL REGISTER BATCH REPORT.
+//* SUPPLY THE RUN DATE TO REPORT ON (YYYYMMDD) ON THE
+//* //GO.SYSIN CARD BELOW -- IT HAS TO MATCH THE RUN DATE
+//* CICSMAPP STAMPED ONTO THE PAYHIST RECORDS FOR THAT DAY'S
+//* CHECKS.  PLACE YOUR OWN LOADLIB/SRCLIB NAMES WHERE SHOWN.
+//*********************************************************
+//COB      EXEC PGM=IGYCRCTL
+//STEPLIB  DD DSN=IGY.SIGYCOMP,DISP=SHR
+//SYSLIB   DD DSN=HLUSAK.COBOL@2,DISP=SHR
+//SYSIN    DD *
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * PROGRAM-ID.   PAYREG.                                        *
+      * AUTHOR.       HLUSAK.                                        *
+      * DATE-WRITTEN. 05/12/23.                                      *
+      *                                                               *
+      * READS THE PAYHIST FILE WRITTEN BY CICSMAPP FOR A SINGLE RUN   *
+      * DATE AND PRINTS A PAYROLL REGISTER -- ONE LINE PER EMPLOYEE   *
+      * CHECK PLUS A GRAND-TOTAL LINE -- FOR HANDING TO ACCOUNTING.   *
+      *                                                               *
+      * MODIFICATION HISTORY.                                        *
+      *   05/12/23  HL   ORIGINAL PROGRAM.                            *
+      *****************************************************************
+       PROGRAM-ID. PAYREG.
+       AUTHOR. HLUSAK.
+       DATE-WRITTEN. 05/12/23.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYHIST-FILE ASSIGN TO PAYHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PH-KEY
+               FILE STATUS IS PH-FILE-STATUS.
+           SELECT PAYREG-RPT ASSIGN TO SYSPRINT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYHIST-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY PAYHIST.
+      *
+       FD  PAYREG-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  PR-PRINT-LINE           PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  PH-FILE-STATUS          PIC X(02).
+           88  PH-FILE-OK               VALUE '00'.
+           88  PH-FILE-EOF              VALUE '10'.
+      *
+       01  SWITCHES.
+           05  END-OF-FILE-SWITCH  PIC X VALUE 'N'.
+               88  END-OF-FILE          VALUE 'Y'.
+      *
+       77  WS-RUN-DATE-PARM        PIC 9(08).
+       77  WS-EMPLOYEE-COUNT       PIC 9(05) COMP VALUE ZERO.
+      *
+       01  WS-TOTALS.
+           05  WS-TOTAL-GROSS      PIC 9(09)V99 VALUE ZERO.
+           05  WS-TOTAL-FED-TAX    PIC 9(09)V99 VALUE ZERO.
+           05  WS-TOTAL-STATE-TAX  PIC 9(09)V99 VALUE ZERO.
+           05  WS-TOTAL-SOC-SEC    PIC 9(09)V99 VALUE ZERO.
+           05  WS-TOTAL-MEDICARE   PIC 9(09)V99 VALUE ZERO.
+           05  WS-TOTAL-NET-PAY    PIC 9(09)V99 VALUE ZERO.
+      *
+      *****************************************************************
+      * HEADING AND DETAIL LINES FOR THE PRINTED REGISTER.            *
+      *****************************************************************
+       01  HDG-LINE-1.
+           05  FILLER              PIC X(22) VALUE
+               'PAYROLL REGISTER FOR '.
+           05  HDG-RUN-DATE        PIC 9(08).
+           05  FILLER              PIC X(102) VALUE SPACES.
+      *
+       01  HDG-LINE-2.
+           05  FILLER              PIC X(15) VALUE 'EMPLOYEE NAME'.
+           05  FILLER              PIC X(15) VALUE SPACES.
+           05  FILLER              PIC X(12) VALUE 'GROSS PAY'.
+           05  FILLER              PIC X(12) VALUE 'FEDERAL TAX'.
+           05  FILLER              PIC X(12) VALUE 'STATE TAX'.
+           05  FILLER              PIC X(12) VALUE 'SOC SEC'.
+           05  FILLER              PIC X(12) VALUE 'MEDICARE'.
+           05  FILLER              PIC X(12) VALUE 'NET PAY'.
+           05  FILLER              PIC X(30) VALUE SPACES.
+      *
+       01  DTL-LINE.
+           05  DTL-EMP-NAME        PIC X(30).
+           05  DTL-GROSS           PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DTL-FED-TAX         PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DTL-STATE-TAX       PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DTL-SOC-SEC         PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DTL-MEDICARE        PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DTL-NET-PAY         PIC ZZZ,ZZ9.99.
+      *
+       01  TOT-LINE.
+           05  FILLER              PIC X(30) VALUE 'GRAND TOTAL'.
+           05  TOT-GROSS           PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TOT-FED-TAX         PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TOT-STATE-TAX       PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TOT-SOC-SEC         PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TOT-MEDICARE        PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TOT-NET-PAY         PIC ZZZ,ZZ9.99.
+      *
+       01  CNT-LINE.
+           05  FILLER              PIC X(20) VALUE
+               'EMPLOYEES PAID: '.
+           05  CNT-EMPLOYEE-COUNT  PIC ZZ,ZZ9.
+           05  FILLER              PIC X(100) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE -- DRIVES THE WHOLE REPORT.                     *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-PAYHIST
+               THRU 2000-EXIT
+               UNTIL END-OF-FILE.
+           PERFORM 8000-PRINT-TOTALS
+               THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           GO TO 9999-EXIT.
+      *
+      *****************************************************************
+      * 1000-INITIALIZE -- OPEN FILES, GET THE RUN DATE, PRINT HDGS.  *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT PAYHIST-FILE.
+           IF NOT PH-FILE-OK
+               DISPLAY 'PAYREG - OPEN FAILED, PAYHIST STATUS '
+                   PH-FILE-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+           OPEN OUTPUT PAYREG-RPT.
+           ACCEPT WS-RUN-DATE-PARM FROM SYSIN.
+           MOVE WS-RUN-DATE-PARM TO HDG-RUN-DATE.
+           WRITE PR-PRINT-LINE FROM HDG-LINE-1
+               AFTER ADVANCING PAGE.
+           WRITE PR-PRINT-LINE FROM HDG-LINE-2
+               AFTER ADVANCING 2 LINES.
+           PERFORM 2100-READ-PAYHIST
+               THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 2000-PROCESS-PAYHIST -- ONE PASS PER PAYHIST RECORD.          *
+      *****************************************************************
+       2000-PROCESS-PAYHIST.
+           IF PH-RUN-DATE = WS-RUN-DATE-PARM
+               PERFORM 2200-PRINT-DETAIL
+                   THRU 2200-EXIT
+               PERFORM 2300-ACCUMULATE-TOTALS
+                   THRU 2300-EXIT
+           END-IF.
+           PERFORM 2100-READ-PAYHIST
+               THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-PAYHIST.
+           READ PAYHIST-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+           IF NOT PH-FILE-OK AND NOT PH-FILE-EOF
+               DISPLAY 'PAYREG - READ FAILED, PAYHIST STATUS '
+                   PH-FILE-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-PRINT-DETAIL.
+           MOVE SPACES TO DTL-LINE.
+           MOVE PH-EMP-NAME TO DTL-EMP-NAME.
+           MOVE PH-GROSS-PAY TO DTL-GROSS.
+           MOVE PH-FED-TAX TO DTL-FED-TAX.
+           MOVE PH-STATE-TAX TO DTL-STATE-TAX.
+           MOVE PH-SOC-SEC TO DTL-SOC-SEC.
+           MOVE PH-MEDICARE-TAX TO DTL-MEDICARE.
+           MOVE PH-NET-PAY TO DTL-NET-PAY.
+           WRITE PR-PRINT-LINE FROM DTL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+       2200-EXIT.
+           EXIT.
+      *
+       2300-ACCUMULATE-TOTALS.
+           ADD PH-GROSS-PAY    TO WS-TOTAL-GROSS.
+           ADD PH-FED-TAX      TO WS-TOTAL-FED-TAX.
+           ADD PH-STATE-TAX    TO WS-TOTAL-STATE-TAX.
+           ADD PH-SOC-SEC      TO WS-TOTAL-SOC-SEC.
+           ADD PH-MEDICARE-TAX TO WS-TOTAL-MEDICARE.
+           ADD PH-NET-PAY      TO WS-TOTAL-NET-PAY.
+       2300-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 8000-PRINT-TOTALS -- GRAND-TOTAL AND EMPLOYEE-COUNT LINES.    *
+      *****************************************************************
+       8000-PRINT-TOTALS.
+           MOVE SPACES TO TOT-LINE.
+           MOVE WS-TOTAL-GROSS TO TOT-GROSS.
+           MOVE WS-TOTAL-FED-TAX TO TOT-FED-TAX.
+           MOVE WS-TOTAL-STATE-TAX TO TOT-STATE-TAX.
+           MOVE WS-TOTAL-SOC-SEC TO TOT-SOC-SEC.
+           MOVE WS-TOTAL-MEDICARE TO TOT-MEDICARE.
+           MOVE WS-TOTAL-NET-PAY TO TOT-NET-PAY.
+           WRITE PR-PRINT-LINE FROM TOT-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO CNT-LINE.
+           MOVE WS-EMPLOYEE-COUNT TO CNT-EMPLOYEE-COUNT.
+           WRITE PR-PRINT-LINE FROM CNT-LINE
+               AFTER ADVANCING 2 LINES.
+       8000-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * 9000-TERMINATE -- CLOSE UP AND GO HOME.                       *
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE PAYHIST-FILE.
+           CLOSE PAYREG-RPT.
+       9000-EXIT.
+           EXIT.
+      *
+       9999-EXIT.
+           STOP RUN.
+/*
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//*********************************************************
+//* PLACE THE NAME OF YOUR PROGRAM IN THE PARENTHESIS AFTER
+//* THE WORD "LOADLIB".
+//*********************************************************
+//LKED     EXEC PGM=IEWL,COND=(5,LT,COB)
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=TSOECCC.CICSTS12.STUDENT.LOADLIB(PAYREG),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//GO       EXEC PGM=PAYREG,COND=((5,LT,COB),(5,LT,LKED))
+//PAYHIST  DD DSN=TSOECCC.CICSTS12.STUDENT.PAYHIST,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+20260101
+/*
