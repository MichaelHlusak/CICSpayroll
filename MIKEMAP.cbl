@@ -1,75 +1,123 @@
-       01  DIS1I.                                                               
-           02  FILLER PIC X(12).                                                
-           02  NAMESINL    COMP  PIC  S9(4).                                    
+       01  DIS1I.
+           02  FILLER PIC X(12).
+           02  EMPIDINL    COMP  PIC  S9(4).
+           02  EMPIDINF    PICTURE X.
+           02  FILLER REDEFINES EMPIDINF.
+             03 EMPIDINA    PICTURE X.
+           02  EMPIDINC    PICTURE X.
+           02  EMPIDINI  PIC X(06).
+           02  FILLER PIC X.
+           02  NAMESINL    COMP  PIC  S9(4).
            02  NAMESINF    PICTURE X.                                           
            02  FILLER REDEFINES NAMESINF.                                       
              03 NAMESINA    PICTURE X.                                          
-           02  NAMESINI  PIC X(30).                                             
-           02  FILLER PIC X.                                                    
-           02  HRPAYINL    COMP  PIC  S9(4).                                    
+           02  NAMESINI  PIC X(30).
+           02  FILLER PIC X.
+           02  STATEINL    COMP  PIC  S9(4).
+           02  STATEINF    PICTURE X.
+           02  FILLER REDEFINES STATEINF.
+             03 STATEINA    PICTURE X.
+           02  STATEINI  PIC X(02).
+           02  FILLER PIC X.
+           02  HRPAYINL    COMP  PIC  S9(4).
            02  HRPAYINF    PICTURE X.                                           
            02  FILLER REDEFINES HRPAYINF.                                       
              03 HRPAYINA    PICTURE X.                                          
-           02  HRPAYINI  PIC X(2).                                              
+           02  HRPAYINI  PIC X(05).
            02  FILLER PIC X.                                                    
            02  HRSWRKDL    COMP  PIC  S9(4).                                    
            02  HRSWRKDF    PICTURE X.                                           
            02  FILLER REDEFINES HRSWRKDF.                                       
-             03 HRSWRKDA    PICTURE X.                                          
-           02  HRSWRKDI  PIC X(2).                                              
+             03 HRSWRKDA    PICTURE X.
+           02  HRSWRKDC    PICTURE X.
+           02  HRSWRKDI  PIC X(05).
            02  FILLER PIC X.                                                    
            02  GROSSPYL    COMP  PIC  S9(4).                                    
            02  GROSSPYF    PICTURE X.                                           
            02  FILLER REDEFINES GROSSPYF.                                       
              03 GROSSPYA    PICTURE X.                                          
-           02  GROSSPYI  PIC X(9).                                              
+           02  GROSSPYI  PIC X(10).
            02  FEDTAXSL    COMP  PIC  S9(4).                                    
            02  FEDTAXSF    PICTURE X.                                           
            02  FILLER REDEFINES FEDTAXSF.                                       
              03 FEDTAXSA    PICTURE X.                                          
-           02  FEDTAXSI  PIC X(7).                                              
+           02  FEDTAXSI  PIC X(10).
            02  STATETXL    COMP  PIC  S9(4).                                    
            02  STATETXF    PICTURE X.                                           
            02  FILLER REDEFINES STATETXF.                                       
              03 STATETXA    PICTURE X.                                          
-           02  STATETXI  PIC X(7).                                              
+           02  STATETXI  PIC X(10).
            02  SOCSECUL    COMP  PIC  S9(4).                                    
            02  SOCSECUF    PICTURE X.                                           
            02  FILLER REDEFINES SOCSECUF.                                       
              03 SOCSECUA    PICTURE X.                                          
-           02  SOCSECUI  PIC X(7).                                              
-           02  NETPAYSL    COMP  PIC  S9(4).                                    
-           02  NETPAYSF    PICTURE X.                                           
-           02  FILLER REDEFINES NETPAYSF.                                       
-             03 NETPAYSA    PICTURE X.                                          
-           02  NETPAYSI  PIC X(8).                                              
-           02  FILLER PIC X.                                                    
-           02  MESSAGEL    COMP  PIC  S9(4).                                    
+           02  SOCSECUI  PIC X(10).
+           02  MEDTAXL     COMP  PIC  S9(4).
+           02  MEDTAXF     PICTURE X.
+           02  FILLER REDEFINES MEDTAXF.
+             03 MEDTAXA     PICTURE X.
+           02  MEDTAXI   PIC X(10).
+           02  NETPAYSL    COMP  PIC  S9(4).
+           02  NETPAYSF    PICTURE X.
+           02  FILLER REDEFINES NETPAYSF.
+             03 NETPAYSA    PICTURE X.
+           02  NETPAYSI  PIC X(10).
+           02  YTDGRSSL    COMP  PIC  S9(4).
+           02  YTDGRSSF    PICTURE X.
+           02  FILLER REDEFINES YTDGRSSF.
+             03 YTDGRSSA    PICTURE X.
+           02  YTDGRSSI  PIC X(10).
+           02  YTDFEDL     COMP  PIC  S9(4).
+           02  YTDFEDF     PICTURE X.
+           02  FILLER REDEFINES YTDFEDF.
+             03 YTDFEDA     PICTURE X.
+           02  YTDFEDI   PIC X(10).
+           02  YTDNETL     COMP  PIC  S9(4).
+           02  YTDNETF     PICTURE X.
+           02  FILLER REDEFINES YTDNETF.
+             03 YTDNETA     PICTURE X.
+           02  YTDNETI   PIC X(10).
+           02  FILLER PIC X.
+           02  MESSAGEL    COMP  PIC  S9(4).
            02  MESSAGEF    PICTURE X.                                           
            02  FILLER REDEFINES MESSAGEF.       
              03 MESSAGEA    PICTURE X.                                          
            02  MESSAGEI  PIC X(79).                                             
-       01  DIS1O REDEFINES DIS1I.                                               
-           02  FILLER PIC X(12).                                                
-           02  FILLER PICTURE X(3).                                             
-           02  NAMESINO  PIC X(30).                                             
-           02  FILLER PIC X.                                                    
-           02  FILLER PICTURE X(3).                                             
-           02  HRPAYINO  PIC X(2).                                              
-           02  FILLER PIC X.                                                    
-           02  FILLER PICTURE X(3).                                             
-           02  HRSWRKDO  PIC X(2).                                              
-           02  FILLER PIC X.                                                    
-           02  FILLER PICTURE X(3).                                             
-           02  GROSSPYO  PIC X(9).                                              
-           02  FILLER PICTURE X(3).                                             
-           02  FEDTAXSO  PIC X(7).                                              
-           02  FILLER PICTURE X(3).                                             
-           02  STATETXO  PIC X(7).                                              
-           02  FILLER PICTURE X(3).                                             
-           02  SOCSECUO  PIC X(7).                                              
-           02  FILLER PICTURE X(3).                                             
-           02  NETPAYSO  PIC X(8).                                              
-           02  FILLER PIC X.                                                    
-           02  FILLER PICTURE X(3).                                             
-           02  MESSAGEO  PIC X(79).                                                   
+       01  DIS1O REDEFINES DIS1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(4).
+           02  EMPIDINO  PIC X(06).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  NAMESINO  PIC X(30).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  STATEINO  PIC X(02).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  HRPAYINO  PIC X(05).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(4).
+           02  HRSWRKDO  PIC X(05).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  GROSSPYO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  FEDTAXSO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  STATETXO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  SOCSECUO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MEDTAXO   PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  NETPAYSO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  YTDGRSSO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  YTDFEDO   PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  YTDNETO   PIC X(10).
+           02  FILLER PIC X.
+           02  FILLER PICTURE X(3).
+           02  MESSAGEO  PIC X(79).
