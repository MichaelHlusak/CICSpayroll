@@ -0,0 +1,19 @@
+      *****************************************************************
+      * PAYHIST RECORD LAYOUT.                                       *
+      * ONE ENTRY IS WRITTEN EVERY TIME A PAYCHECK IS CALCULATED SO   *
+      * THE CALCULATION CAN BE PULLED BACK UP LATER.  KEYED BY        *
+      * EMPLOYEE NAME AND THE DATE THE CHECK WAS RUN.                 *
+      *****************************************************************
+       01  PH-PAYHIST-RECORD.
+           05  PH-KEY.
+               10  PH-EMP-NAME          PIC X(30).
+               10  PH-RUN-DATE          PIC 9(08).
+           05  PH-HOURS-WORKED          PIC 9(03)V99.
+           05  PH-HRLY-PAY-RATE         PIC 9(03)V99.
+           05  PH-GROSS-PAY             PIC 9(07)V99.
+           05  PH-FED-TAX               PIC 9(07)V99.
+           05  PH-STATE-TAX             PIC 9(07)V99.
+           05  PH-SOC-SEC               PIC 9(07)V99.
+           05  PH-MEDICARE-TAX          PIC 9(07)V99.
+           05  PH-NET-PAY               PIC 9(07)V99.
+           05  FILLER                   PIC X(01).
