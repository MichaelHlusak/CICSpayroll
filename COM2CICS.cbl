@@ -4,11 +4,18 @@
 //*AFTER THE KEYWORD "DSCTLIB=". PLACE THE NAME OF THE PDS THAT         
 //*CONTAINS YOUR COBOL SOURCE CODE "SRCLIB=". WRITE THE CODE FOR YOUR   
 //*COBOL PROGRAM AFTER THE "//COBOL.SYSIN DD *" STATEMENT BELOW.        
-//*****************************************************                 
-//         EXEC  CICSCBL,DSCTLIB='HLUSAK.CICSYMBO',                     
-//             SRCLIB=HLUSAK.COBOL@2                                    
-//COBOL.SYSUT1 DD UNIT=&WORK,SPACE=(CYL,(1,1))                          
-//COBOL.SYSIN  DD *                                                     
+//*****************************************************
+//*A COND= CHECK RIDES THE COBOL AND LKED STEPS INSIDE THIS PROC SO
+//*A FAILED COMPILE (RC OF 5 OR HIGHER) SKIPS THE LINK-EDIT STEP
+//*INSTEAD OF RISKING A BAD OBJECT DECK GETTING LINKED INTO THE
+//*PRODUCTION LOAD LIBRARY.  IF ONLY THE LINK-EDIT NEEDS RERUNNING
+//*(SOURCE UNCHANGED), RESTART THIS JOB WITH RESTART=CICSCBL.LKED
+//*ON THE JOB CARD OR THE OPERATOR START COMMAND.
+//*****************************************************
+//         EXEC  CICSCBL,DSCTLIB='HLUSAK.CICSYMBO',                    X
+//             SRCLIB=HLUSAK.COBOL@2,COND.LKED=(5,LT,COBOL)
+//COBOL.SYSUT1 DD UNIT=&WORK,SPACE=(CYL,(1,1))
+//COBOL.SYSIN  DD *
        IDENTIFICATION DIVISION.                                         
        PROGRAM-ID. CICSMAPP.                                            
        ENVIRONMENT DIVISION.                                            
@@ -25,14 +32,22 @@
              88 SEND-DATAONLY         VALUE '2'.                        
              88 SEND-DATAONLY-ALARM   VALUE '3'.                        
       *                                                                 
-       01 COMMUNICATION-AREA    PIC X.                                  
+       01 COMMUNICATION-AREA.
+          05 CA-LAST-EMP-ID          PIC X(06) VALUE LOW-VALUES.
+          05 CA-LAST-HOURS-WORKED    PIC X(05) VALUE LOW-VALUES.
        01 RESPONSE-CODE         PIC S9(8) COMP.                         
        01 END-OF-SESSION-MESSAGE PIC X(23) VALUE 'THANKS FOR VISITING'. 
        01 AN-ERROR-OCCURED       PIC X(23) VALUE 'ERROR OCURRED  '.     
        01 WARNING-NAME-INVALID  PIC X(23) VALUE 'NAME IS INVALID'.      
        01 WARNING-PAY-INVALID  PIC X(23) VALUE 'HOURLY PAY INVALID '.   
        01 WARNING-HOURS-INVALID  PIC X(23) VALUE 'HOURS WORKED INVALID'.
-       01 POST-CALC-MESSAGE      PIC X(23) VALUE 'PAYCHECK PROESSED'.   
+       01 WARNING-HOURS-ZERO    PIC X(23) VALUE 'HOURS WORKED MUST BE '.
+       01 WARNING-PAY-ZERO      PIC X(23) VALUE 'PAY RATE MUST BE OVER'.
+       01 WARNING-NET-PAY-NEG   PIC X(23) VALUE 'NET PAY CANNOT BE NEG'.
+       01 WARNING-HIST-WRITE-FAIL PIC X(23) VALUE 'HISTORY WRITE FAILED'.
+       01 WARNING-YTD-UPDATE-FAIL PIC X(23) VALUE 'YTD UPDATE FAILED'.
+       01 WARNING-AUDIT-WRITE-FAIL PIC X(23) VALUE 'AUDIT WRITE FAILED'.
+       01 POST-CALC-MESSAGE      PIC X(23) VALUE 'PAYCHECK PROESSED'.
        01 MESSAGE-SAVE           PIC X(23).                             
       *                                                                 
        01 EMP-NAME      PIC X(30) VALUE "MR                       ".    
@@ -41,37 +56,140 @@
        01 END-MSG PIC X(20) VALUE "THANKS..GOODBYE".                    
        01 WS-MSG PIC X(20) VALUE 'HELLO'.                               
                                                                         
-       01 RD-HOURS             PIC 9(02).                               
-       01 RD-EMP-HRLY-PAY      PIC 9(02).                               
-                                                                        
-       01 XRD-HOURS            PIC X(02).                               
-       01 XRD-EMP-HRLY-PAY     PIC X(02).                               
-                                                                        
-       01 GROSS-SAVE           PIC 9(09).                               
-       01 FED-TAX-SAVE         PIC 9(07).                               
-       01 STATE-TAX-SAVE       PIC 9(07).                               
-       01 SOC-SEC-SAVE         PIC 9(07).                               
-       01 NET-PAY-SAVE         PIC 9(08).                               
-                                                                        
-      *                                                                 
-       COPY MIKEMAP.                                                    
-      *                                                                 
-       COPY DFHAID.                                                     
-      *                                                                 
-      *                                                                 
-       LINKAGE SECTION.                                                 
-       01 DFHCOMMAREA       PIC X.                                      
-      *                                                                 
-                                                                        
+       01 RD-HOURS             PIC 9(03)V99.
+       01 RD-HOURS-INT         PIC 9(05).
+       01 RD-EMP-HRLY-PAY      PIC 9(03)V99.
+
+       01 XRD-HOURS            PIC X(05).
+       01 XRD-EMP-HRLY-PAY     PIC X(05).
+
+      * OVERTIME IS PAID AT TIME-AND-A-HALF FOR HOURS OVER 40.
+       01 OT-THRESHOLD-HOURS   PIC 9(03)V99 VALUE 40.00.
+       01 OT-PREMIUM-RATE      PIC 9V99      VALUE 1.50.
+      *
+      * STATE TAX RATE TABLE, KEYED BY EM-STATE-CODE.  ANY CODE NOT
+      * FOUND ON THE TABLE FALLS BACK TO DEFAULT-STATE-TAX-RATE.
+       01 STATE-TAX-TABLE.
+           05 FILLER               PIC X(06) VALUE 'CA0060'.
+           05 FILLER               PIC X(06) VALUE 'NY0069'.
+           05 FILLER               PIC X(06) VALUE 'IL0049'.
+           05 FILLER               PIC X(06) VALUE 'TX0000'.
+           05 FILLER               PIC X(06) VALUE 'FL0000'.
+       01 STATE-TAX-TABLE-R REDEFINES STATE-TAX-TABLE.
+           05 STC-ENTRY             OCCURS 5 TIMES
+                                     INDEXED BY STC-IDX.
+               10 STC-CODE          PIC X(02).
+               10 STC-RATE          PIC 9V999.
+       01 DEFAULT-STATE-TAX-RATE   PIC 9V999 VALUE .100.
+       01 STATE-TAX-RATE-SAVE      PIC 9V999.
+      *
+       01 GROSS-SAVE           PIC 9(06)V99.
+       01 FED-TAX-SAVE         PIC 9(06)V99.
+       01 STATE-TAX-SAVE       PIC 9(06)V99.
+       01 SOC-SEC-SAVE         PIC 9(06)V99.
+       01 MEDICARE-TAX-SAVE    PIC 9(06)V99.
+       01 NET-PAY-SAVE         PIC 9(06)V99.
+       01 NET-PAY-CHECK        PIC S9(06)V99.
+      *
+      * EDITED FORM OF THE MONEY FIELDS FOR DISPLAY ON DIS1.
+       01 ED-GROSS-PAY         PIC $$$,$$9.99.
+       01 ED-FED-TAX           PIC $$$,$$9.99.
+       01 ED-STATE-TAX         PIC $$$,$$9.99.
+       01 ED-SOC-SEC           PIC $$$,$$9.99.
+       01 ED-MEDICARE-TAX      PIC $$$,$$9.99.
+       01 ED-NET-PAY           PIC $$$,$$9.99.
+       01 ED-YTD-GROSS         PIC $$$,$$9.99.
+       01 ED-YTD-FED-TAX       PIC $$$,$$9.99.
+       01 ED-YTD-NET-PAY       PIC $$$,$$9.99.
+
+      *
+      * RUN DATE, USED TO KEY AND TIME-STAMP EACH PAYCHECK HISTORY
+      * ENTRY.
+       01 ABSTIME-SAVE         PIC S9(15) COMP-3.
+       01 RUN-DATE-X           PIC X(08).
+       01 RUN-DATE-SAVE        PIC 9(08).
+       01 PAYHIST-RESP         PIC S9(08) COMP.
+      *
+       COPY PAYHIST.
+      *
+      * PAY STUB LINES, WRITTEN TO THE PRINTER TRANSIENT-DATA QUEUE
+      * AFTER EVERY SUCCESSFUL CALCULATION SO THE EMPLOYEE WALKS AWAY
+      * WITH A PRINTED RECORD OF THE CHECK.
+       01 PRTQ-RESP             PIC S9(08) COMP.
+       01 PAYSTUB-HEADER-LINE.
+           05 FILLER            PIC X(29) VALUE
+              '           *** PAY STUB *** '.
+           05 FILLER            PIC X(51) VALUE SPACES.
+       01 PAYSTUB-EMP-LINE.
+           05 FILLER            PIC X(11) VALUE 'EMPLOYEE: '.
+           05 PS-EMP-NAME       PIC X(30).
+           05 FILLER            PIC X(39) VALUE SPACES.
+       01 PAYSTUB-DATE-LINE.
+           05 FILLER            PIC X(11) VALUE 'RUN DATE: '.
+           05 PS-RUN-DATE       PIC 9(08).
+           05 FILLER            PIC X(61) VALUE SPACES.
+       01 PAYSTUB-GROSS-LINE.
+           05 FILLER            PIC X(16) VALUE 'GROSS PAY:      '.
+           05 PS-GROSS-PAY      PIC $$$,$$9.99.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 PAYSTUB-FED-LINE.
+           05 FILLER            PIC X(16) VALUE 'FEDERAL TAX:    '.
+           05 PS-FED-TAX        PIC $$$,$$9.99.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 PAYSTUB-STATE-LINE.
+           05 FILLER            PIC X(16) VALUE 'STATE TAX:      '.
+           05 PS-STATE-TAX      PIC $$$,$$9.99.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 PAYSTUB-SOCSEC-LINE.
+           05 FILLER            PIC X(16) VALUE 'SOCIAL SECURITY:'.
+           05 PS-SOC-SEC        PIC $$$,$$9.99.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 PAYSTUB-MEDICARE-LINE.
+           05 FILLER            PIC X(16) VALUE 'MEDICARE TAX:   '.
+           05 PS-MEDICARE-TAX   PIC $$$,$$9.99.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 PAYSTUB-NET-LINE.
+           05 FILLER            PIC X(16) VALUE 'NET PAY:        '.
+           05 PS-NET-PAY        PIC $$$,$$9.99.
+           05 FILLER            PIC X(54) VALUE SPACES.
+      *
+      * EMPLOYEE MASTER LOOKUP WORK AREA.
+       01 EMPMAST-RESP         PIC S9(08) COMP.
+       01 EMPMAST-REWRITE-RESP PIC S9(08) COMP.
+       01 WARNING-EMPID-INVALID PIC X(23) VALUE 'EMPLOYEE ID NOT FOUND'.
+      *
+       COPY EMPMAST.
+      *
+      * AUDIT TRAIL WORK AREA.
+       01 WS-USERID             PIC X(08).
+       01 AUDTRL-RESP           PIC S9(08) COMP.
+      *
+       COPY AUDTRL.
+      *
+       COPY MIKEMAP.
+      *
+       COPY DFHAID.
+      *
+       COPY DFHBMSCA.
+      *
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 LK-LAST-EMP-ID          PIC X(06).
+          05 LK-LAST-HOURS-WORKED    PIC X(05).
+      *
+
        PROCEDURE DIVISION.                                              
       *                                                                 
-       0000-MAIN.                                                       
-             MOVE DFHCOMMAREA TO COMMUNICATION-AREA.                    
-             EVALUATE TRUE                                              
-                WHEN EIBCALEN = ZERO                                    
-                   MOVE LOW-VALUE TO DIS1I                              
-                   MOVE '1' TO SEND-FLAGS                               
-                   PERFORM 100-SEND-MAP                                 
+       0000-MAIN.
+             IF EIBCALEN NOT = ZERO
+                MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+             END-IF.
+             EVALUATE TRUE
+                WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO DIS1I
+                   MOVE '1' TO SEND-FLAGS
+                   PERFORM 100-SEND-MAP
                 WHEN EIBAID = DFHPA3 OR DFHPF3                          
                    PERFORM 2000-TERMINATION-MESSAGE                     
                    EXEC CICS                                            
@@ -82,9 +200,25 @@
                     MOVE "PLEASE RE-ENTER INPUT, THANKS" TO  MESSAGEO   
                     MOVE '1' TO SEND-FLAGS                              
                     PERFORM 100-SEND-MAP                                
-                WHEN EIBAID = DFHENTER                                  
-                   PERFORM 200-RECEIVE-MAP                              
-                WHEN OTHER                                              
+                WHEN EIBAID = DFHPF5
+                    MOVE LOW-VALUE TO DIS1I
+                    MOVE "ENTER NEXT EMPLOYEE" TO  MESSAGEO
+                    MOVE '1' TO SEND-FLAGS
+                    PERFORM 100-SEND-MAP
+                WHEN EIBAID = DFHPF8
+                    MOVE LOW-VALUE TO DIS1I
+                    IF CA-LAST-EMP-ID = LOW-VALUES OR SPACES
+                       MOVE "NO PREVIOUS EMPLOYEE TO RECALL" TO MESSAGEO
+                    ELSE
+                       MOVE CA-LAST-EMP-ID TO EMPIDINO
+                       MOVE CA-LAST-HOURS-WORKED TO HRSWRKDO
+                       MOVE "PREVIOUS EMPLOYEE RECALLED" TO MESSAGEO
+                    END-IF
+                    MOVE '1' TO SEND-FLAGS
+                    PERFORM 100-SEND-MAP
+                WHEN EIBAID = DFHENTER
+                   PERFORM 200-RECEIVE-MAP
+                WHEN OTHER
                     MOVE LOW-VALUE TO DIS1I                             
                     MOVE 'INVALID KEY PRESSED.' TO MESSAGEO             
                     MOVE '1' TO SEND-FLAGS                              
@@ -105,69 +239,320 @@
          200-RECEIVE-MAP.                                               
                  EXEC CICS                                              
                  RECEIVE                                                
-                 MAP('DIS1') MAPSET('MIKEMAP') INTO(DIS1I)              
-                 END-EXEC.                                              
-              EVALUATE TRUE                                             
-                WHEN NAMESINI = LOW-VALUE                               
-                   MOVE LOW-VALUE TO DIS1O                              
-                   MOVE 'NO NAME ENTERED - ENTER NAME' TO MESSAGEO      
-                   MOVE -1 TO NAMESINL                                  
-                   MOVE '0' TO SEND-FLAGS                               
-                WHEN HRPAYINI = LOW-VALUE                               
-                   MOVE LOW-VALUE TO DIS1O                              
-                   MOVE -1 TO HRPAYINL                                  
-                   MOVE -1 TO HRPAYINL                                  
-                   MOVE 'PLEASE ENTER PAY RATE' TO MESSAGEO             
-                   MOVE '0' TO SEND-FLAGS                               
-                WHEN HRSWRKDI = LOW-VALUE                               
-                    MOVE LOW-VALUE TO DIS1O                             
-                    MOVE -1 TO HRSWRKDL                                 
-                    MOVE 'PLEASE ENTER HOURS WORKED' TO MESSAGEO        
-                    MOVE '0' TO SEND-FLAGS                              
-                WHEN OTHER                                              
-                   MOVE NAMESINI TO WS-MSG                              
-                   MOVE WS-MSG TO NAMESINO                              
-                                                                        
-                   MOVE HRSWRKDI TO RD-HOURS                            
-                   MOVE HRPAYINI TO RD-EMP-HRLY-PAY                     
-                                                                        
-                   MOVE HRPAYINI TO XRD-EMP-HRLY-PAY                    
-                   MOVE HRSWRKDI TO XRD-HOURS                           
-                   MOVE XRD-EMP-HRLY-PAY TO HRPAYINO                    
-                   MOVE XRD-HOURS        TO HRSWRKDO                    
-                                                                        
-                   COMPUTE GROSS-SAVE = RD-HOURS * RD-EMP-HRLY-PAY      
-                   MOVE GROSS-SAVE     TO GROSSPYO                      
-                                                                        
-                   COMPUTE FED-TAX-SAVE = GROSS-SAVE * .20              
-                   MOVE FED-TAX-SAVE   TO FEDTAXSO                      
-                                                                        
-                   COMPUTE STATE-TAX-SAVE = GROSS-SAVE * .10            
-                   MOVE STATE-TAX-SAVE TO STATETXO                      
-                                                                        
-                   COMPUTE SOC-SEC-SAVE = GROSS-SAVE * .062             
-                   MOVE SOC-SEC-SAVE   TO SOCSECUO                      
-                                                                        
-                   COMPUTE NET-PAY-SAVE = GROSS-SAVE -                  
-                   (FED-TAX-SAVE + STATE-TAX-SAVE + SOC-SEC-SAVE)       
-                   MOVE NET-PAY-SAVE TO NETPAYSO                        
-                                                                        
-                   DISPLAY "           *CICS CALC*       "              
-                   DISPLAY "GROSS-SAVE         (" GROSS-SAVE      ")"   
-                   DISPLAY "FED-TAX-SAVE       (" FED-TAX-SAVE    ")"   
-                   DISPLAY "STATE-TAX-SAVE     (" STATE-TAX-SAVE  ")"   
-                   DISPLAY "GROSS-SAVE         (" GROSS-SAVE      ")"   
-                   DISPLAY "GROSS-SAVE         (" GROSS-SAVE      ")"   
-                   DISPLAY "GROSS-SAVE         (" GROSS-SAVE      ")"   
-                   DISPLAY "                       "                    
-               END-EVALUATE                                             
-               PERFORM 100-SEND-MAP.                                    
-      *                                                                 
-         300-RETURN.                                                    
-                EXEC CICS                                               
-                RETURN                                                  
-                END-EXEC.                                               
-         2000-TERMINATION-MESSAGE.                                      
+                 MAP('DIS1') MAPSET('MIKEMAP') INTO(DIS1I)
+                 END-EXEC.
+                 MOVE DFHDFLT TO EMPIDINC
+                 MOVE DFHDFLT TO HRSWRKDC
+              EVALUATE TRUE
+                WHEN EMPIDINI = LOW-VALUE
+                   MOVE LOW-VALUE TO DIS1O
+                   MOVE 'NO EMPLOYEE ID ENTERED - ENTER ID' TO MESSAGEO
+                   MOVE -1 TO EMPIDINL
+                   MOVE DFHRED TO EMPIDINC
+                   MOVE '0' TO SEND-FLAGS
+                WHEN HRSWRKDI = LOW-VALUE
+                    MOVE LOW-VALUE TO DIS1O
+                    MOVE -1 TO HRSWRKDL
+                    MOVE DFHRED TO HRSWRKDC
+                    MOVE 'PLEASE ENTER HOURS WORKED' TO MESSAGEO
+                    MOVE '0' TO SEND-FLAGS
+                WHEN HRSWRKDI NOT NUMERIC
+                    MOVE LOW-VALUE TO DIS1O
+                    MOVE -1 TO HRSWRKDL
+                    MOVE DFHRED TO HRSWRKDC
+                    MOVE WARNING-HOURS-INVALID TO MESSAGEO
+                    MOVE '0' TO SEND-FLAGS
+                WHEN HRSWRKDI = ZERO
+                    MOVE LOW-VALUE TO DIS1O
+                    MOVE -1 TO HRSWRKDL
+                    MOVE DFHRED TO HRSWRKDC
+                    MOVE WARNING-HOURS-ZERO TO MESSAGEO
+                    MOVE '0' TO SEND-FLAGS
+                WHEN OTHER
+                   PERFORM 220-LOOKUP-EMPLOYEE
+                   IF VALID-DATA
+                      MOVE EM-EMP-NAME      TO NAMESINO
+                      MOVE EM-STATE-CODE    TO STATEINO
+                      MOVE EM-HRLY-PAY-RATE TO HRPAYINO
+
+                      PERFORM 225-LOOKUP-STATE-TAX-RATE
+
+                      MOVE HRSWRKDI         TO RD-HOURS-INT
+                      DIVIDE RD-HOURS-INT BY 100 GIVING RD-HOURS
+                      MOVE EM-HRLY-PAY-RATE TO RD-EMP-HRLY-PAY
+
+                      MOVE HRSWRKDI TO XRD-HOURS
+                      MOVE XRD-HOURS TO HRSWRKDO
+
+                      IF RD-HOURS > OT-THRESHOLD-HOURS
+                         COMPUTE GROSS-SAVE =
+                            (OT-THRESHOLD-HOURS * RD-EMP-HRLY-PAY) +
+                            ((RD-HOURS - OT-THRESHOLD-HOURS) *
+                               RD-EMP-HRLY-PAY * OT-PREMIUM-RATE)
+                      ELSE
+                         COMPUTE GROSS-SAVE = RD-HOURS * RD-EMP-HRLY-PAY
+                      END-IF
+                      MOVE GROSS-SAVE  TO ED-GROSS-PAY
+                      MOVE ED-GROSS-PAY TO GROSSPYO
+
+                      COMPUTE FED-TAX-SAVE = GROSS-SAVE * .20
+                      MOVE FED-TAX-SAVE TO ED-FED-TAX
+                      MOVE ED-FED-TAX   TO FEDTAXSO
+
+                      COMPUTE STATE-TAX-SAVE =
+                              GROSS-SAVE * STATE-TAX-RATE-SAVE
+                      MOVE STATE-TAX-SAVE TO ED-STATE-TAX
+                      MOVE ED-STATE-TAX   TO STATETXO
+
+                      COMPUTE SOC-SEC-SAVE = GROSS-SAVE * .062
+                      MOVE SOC-SEC-SAVE TO ED-SOC-SEC
+                      MOVE ED-SOC-SEC   TO SOCSECUO
+
+                      COMPUTE MEDICARE-TAX-SAVE = GROSS-SAVE * .0145
+                      MOVE MEDICARE-TAX-SAVE TO ED-MEDICARE-TAX
+                      MOVE ED-MEDICARE-TAX   TO MEDTAXO
+
+                      COMPUTE NET-PAY-CHECK = GROSS-SAVE -
+                      (FED-TAX-SAVE + STATE-TAX-SAVE + SOC-SEC-SAVE +
+                         MEDICARE-TAX-SAVE)
+
+                      IF NET-PAY-CHECK IS NEGATIVE
+                         MOVE LOW-VALUE TO DIS1O
+                         MOVE WARNING-NET-PAY-NEG TO MESSAGEO
+                         MOVE '0' TO SEND-FLAGS
+                         MOVE 'N' TO VALID-DATA-SWITCH
+                      ELSE
+                         MOVE NET-PAY-CHECK TO NET-PAY-SAVE
+                         MOVE NET-PAY-SAVE TO ED-NET-PAY
+                         MOVE ED-NET-PAY   TO NETPAYSO
+
+                         ADD GROSS-SAVE    TO EM-YTD-GROSS
+                         ADD FED-TAX-SAVE  TO EM-YTD-FED-TAX
+                         ADD NET-PAY-SAVE  TO EM-YTD-NET-PAY
+
+                         MOVE EM-YTD-GROSS   TO ED-YTD-GROSS
+                         MOVE ED-YTD-GROSS   TO YTDGRSSO
+                         MOVE EM-YTD-FED-TAX TO ED-YTD-FED-TAX
+                         MOVE ED-YTD-FED-TAX TO YTDFEDO
+                         MOVE EM-YTD-NET-PAY TO ED-YTD-NET-PAY
+                         MOVE ED-YTD-NET-PAY TO YTDNETO
+
+                         DISPLAY "           *CICS CALC*       "
+                         DISPLAY "GROSS-SAVE         (" GROSS-SAVE      ")"
+                         DISPLAY "FED-TAX-SAVE       (" FED-TAX-SAVE    ")"
+                         DISPLAY "STATE-TAX-SAVE     (" STATE-TAX-SAVE  ")"
+                         DISPLAY "GROSS-SAVE         (" GROSS-SAVE      ")"
+                         DISPLAY "GROSS-SAVE         (" GROSS-SAVE      ")"
+                         DISPLAY "GROSS-SAVE         (" GROSS-SAVE      ")"
+                         DISPLAY "                       "
+
+                         PERFORM 250-WRITE-PAYCHECK-HISTORY
+                         IF PAYHIST-RESP = DFHRESP(NORMAL)
+                            PERFORM 260-UPDATE-EMPLOYEE-YTD
+                            IF EMPMAST-REWRITE-RESP = DFHRESP(NORMAL)
+                               PERFORM 270-PRINT-PAY-STUB
+                               PERFORM 280-WRITE-AUDIT-TRAIL
+                               MOVE EMPIDINI TO CA-LAST-EMP-ID
+                               MOVE HRSWRKDI TO CA-LAST-HOURS-WORKED
+                            ELSE
+                               PERFORM 290-CLEAR-CALC-RESULTS
+                            END-IF
+                         ELSE
+                            PERFORM 290-CLEAR-CALC-RESULTS
+                         END-IF
+                      END-IF
+                   END-IF
+               END-EVALUATE
+               PERFORM 100-SEND-MAP.
+      *
+         220-LOOKUP-EMPLOYEE.
+                 MOVE 'Y' TO VALID-DATA-SWITCH
+                 EXEC CICS
+                    READ FILE('EMPMAST')
+                       INTO(EM-EMPMAST-RECORD)
+                       RIDFLD(EMPIDINI)
+                       KEYLENGTH(LENGTH OF EM-EMP-ID)
+                       UPDATE
+                       RESP(EMPMAST-RESP)
+                 END-EXEC
+                 IF EMPMAST-RESP NOT = DFHRESP(NORMAL)
+                    MOVE LOW-VALUE TO DIS1O
+                    MOVE WARNING-EMPID-INVALID TO MESSAGEO
+                    MOVE -1 TO EMPIDINL
+                    MOVE DFHRED TO EMPIDINC
+                    MOVE '0' TO SEND-FLAGS
+                    MOVE 'N' TO VALID-DATA-SWITCH
+                 END-IF
+                 IF VALID-DATA AND EM-HRLY-PAY-RATE NOT NUMERIC
+                    MOVE LOW-VALUE TO DIS1O
+                    MOVE WARNING-PAY-INVALID TO MESSAGEO
+                    MOVE '0' TO SEND-FLAGS
+                    MOVE 'N' TO VALID-DATA-SWITCH
+                 END-IF
+                 IF VALID-DATA AND EM-HRLY-PAY-RATE = ZERO
+                    MOVE LOW-VALUE TO DIS1O
+                    MOVE WARNING-PAY-ZERO TO MESSAGEO
+                    MOVE '0' TO SEND-FLAGS
+                    MOVE 'N' TO VALID-DATA-SWITCH
+                 END-IF.
+      *
+         225-LOOKUP-STATE-TAX-RATE.
+                 SET STC-IDX TO 1
+                 SEARCH STC-ENTRY
+                    AT END
+                       MOVE DEFAULT-STATE-TAX-RATE
+                                          TO STATE-TAX-RATE-SAVE
+                    WHEN STC-CODE (STC-IDX) = EM-STATE-CODE
+                       MOVE STC-RATE (STC-IDX) TO STATE-TAX-RATE-SAVE
+                 END-SEARCH.
+      *
+         250-WRITE-PAYCHECK-HISTORY.
+                 EXEC CICS
+                    ASKTIME ABSTIME(ABSTIME-SAVE)
+                 END-EXEC
+                 EXEC CICS
+                    FORMATTIME ABSTIME(ABSTIME-SAVE)
+                       YYYYMMDD(RUN-DATE-X)
+                 END-EXEC
+                 MOVE RUN-DATE-X    TO RUN-DATE-SAVE
+                 MOVE NAMESINO      TO PH-EMP-NAME
+                 MOVE RUN-DATE-SAVE TO PH-RUN-DATE
+                 MOVE RD-HOURS        TO PH-HOURS-WORKED
+                 MOVE RD-EMP-HRLY-PAY TO PH-HRLY-PAY-RATE
+                 MOVE GROSS-SAVE      TO PH-GROSS-PAY
+                 MOVE FED-TAX-SAVE    TO PH-FED-TAX
+                 MOVE STATE-TAX-SAVE  TO PH-STATE-TAX
+                 MOVE SOC-SEC-SAVE    TO PH-SOC-SEC
+                 MOVE MEDICARE-TAX-SAVE TO PH-MEDICARE-TAX
+                 MOVE NET-PAY-SAVE    TO PH-NET-PAY
+                 EXEC CICS
+                    WRITE FILE('PAYHIST')
+                       FROM(PH-PAYHIST-RECORD)
+                       RIDFLD(PH-KEY)
+                       KEYLENGTH(LENGTH OF PH-KEY)
+                       RESP(PAYHIST-RESP)
+                 END-EXEC
+                 IF PAYHIST-RESP NOT = DFHRESP(NORMAL)
+                    MOVE WARNING-HIST-WRITE-FAIL TO MESSAGEO
+                 END-IF.
+      *
+         260-UPDATE-EMPLOYEE-YTD.
+                 EXEC CICS
+                    REWRITE FILE('EMPMAST')
+                       FROM(EM-EMPMAST-RECORD)
+                       RESP(EMPMAST-REWRITE-RESP)
+                 END-EXEC
+                 IF EMPMAST-REWRITE-RESP NOT = DFHRESP(NORMAL)
+                    MOVE WARNING-YTD-UPDATE-FAIL TO MESSAGEO
+                 END-IF.
+      *
+         270-PRINT-PAY-STUB.
+                 MOVE NAMESINO TO PS-EMP-NAME
+                 MOVE RUN-DATE-SAVE TO PS-RUN-DATE
+                 MOVE ED-GROSS-PAY TO PS-GROSS-PAY
+                 MOVE ED-FED-TAX TO PS-FED-TAX
+                 MOVE ED-STATE-TAX TO PS-STATE-TAX
+                 MOVE ED-SOC-SEC TO PS-SOC-SEC
+                 MOVE ED-MEDICARE-TAX TO PS-MEDICARE-TAX
+                 MOVE ED-NET-PAY TO PS-NET-PAY
+                 EXEC CICS
+                    WRITEQ TD QUEUE('PRTQ')
+                       FROM(PAYSTUB-HEADER-LINE)
+                       LENGTH(LENGTH OF PAYSTUB-HEADER-LINE)
+                       RESP(PRTQ-RESP)
+                 END-EXEC
+                 EXEC CICS
+                    WRITEQ TD QUEUE('PRTQ')
+                       FROM(PAYSTUB-EMP-LINE)
+                       LENGTH(LENGTH OF PAYSTUB-EMP-LINE)
+                       RESP(PRTQ-RESP)
+                 END-EXEC
+                 EXEC CICS
+                    WRITEQ TD QUEUE('PRTQ')
+                       FROM(PAYSTUB-DATE-LINE)
+                       LENGTH(LENGTH OF PAYSTUB-DATE-LINE)
+                       RESP(PRTQ-RESP)
+                 END-EXEC
+                 EXEC CICS
+                    WRITEQ TD QUEUE('PRTQ')
+                       FROM(PAYSTUB-GROSS-LINE)
+                       LENGTH(LENGTH OF PAYSTUB-GROSS-LINE)
+                       RESP(PRTQ-RESP)
+                 END-EXEC
+                 EXEC CICS
+                    WRITEQ TD QUEUE('PRTQ')
+                       FROM(PAYSTUB-FED-LINE)
+                       LENGTH(LENGTH OF PAYSTUB-FED-LINE)
+                       RESP(PRTQ-RESP)
+                 END-EXEC
+                 EXEC CICS
+                    WRITEQ TD QUEUE('PRTQ')
+                       FROM(PAYSTUB-STATE-LINE)
+                       LENGTH(LENGTH OF PAYSTUB-STATE-LINE)
+                       RESP(PRTQ-RESP)
+                 END-EXEC
+                 EXEC CICS
+                    WRITEQ TD QUEUE('PRTQ')
+                       FROM(PAYSTUB-SOCSEC-LINE)
+                       LENGTH(LENGTH OF PAYSTUB-SOCSEC-LINE)
+                       RESP(PRTQ-RESP)
+                 END-EXEC
+                 EXEC CICS
+                    WRITEQ TD QUEUE('PRTQ')
+                       FROM(PAYSTUB-MEDICARE-LINE)
+                       LENGTH(LENGTH OF PAYSTUB-MEDICARE-LINE)
+                       RESP(PRTQ-RESP)
+                 END-EXEC
+                 EXEC CICS
+                    WRITEQ TD QUEUE('PRTQ')
+                       FROM(PAYSTUB-NET-LINE)
+                       LENGTH(LENGTH OF PAYSTUB-NET-LINE)
+                       RESP(PRTQ-RESP)
+                 END-EXEC.
+      *
+         280-WRITE-AUDIT-TRAIL.
+                 EXEC CICS
+                    ASSIGN USERID(WS-USERID)
+                 END-EXEC
+                 MOVE EIBTRMID    TO AT-TRMID
+                 MOVE EIBDATE     TO AT-EIB-DATE
+                 MOVE EIBTIME     TO AT-EIB-TIME
+                 MOVE ABSTIME-SAVE TO AT-ABSTIME
+                 MOVE WS-USERID   TO AT-USERID
+                 MOVE NAMESINO    TO AT-EMP-NAME
+                 MOVE GROSS-SAVE  TO AT-GROSS-PAY
+                 MOVE FED-TAX-SAVE TO AT-FED-TAX
+                 MOVE STATE-TAX-SAVE TO AT-STATE-TAX
+                 MOVE SOC-SEC-SAVE TO AT-SOC-SEC
+                 MOVE MEDICARE-TAX-SAVE TO AT-MEDICARE-TAX
+                 MOVE NET-PAY-SAVE TO AT-NET-PAY
+                 EXEC CICS
+                    WRITE FILE('AUDTRL')
+                       FROM(AT-AUDIT-RECORD)
+                       RIDFLD(AT-KEY)
+                       KEYLENGTH(LENGTH OF AT-KEY)
+                       RESP(AUDTRL-RESP)
+                 END-EXEC
+                 IF AUDTRL-RESP NOT = DFHRESP(NORMAL)
+                    MOVE WARNING-AUDIT-WRITE-FAIL TO MESSAGEO
+                 END-IF.
+      *
+         290-CLEAR-CALC-RESULTS.
+                 MOVE LOW-VALUE TO GROSSPYO
+                 MOVE LOW-VALUE TO FEDTAXSO
+                 MOVE LOW-VALUE TO STATETXO
+                 MOVE LOW-VALUE TO SOCSECUO
+                 MOVE LOW-VALUE TO MEDTAXO
+                 MOVE LOW-VALUE TO NETPAYSO
+                 MOVE LOW-VALUE TO YTDGRSSO
+                 MOVE LOW-VALUE TO YTDFEDO
+                 MOVE LOW-VALUE TO YTDNETO.
+      *
+         300-RETURN.
+                EXEC CICS
+                RETURN
+                END-EXEC.
+         2000-TERMINATION-MESSAGE.
                  EXEC CICS                                              
                      SEND TEXT FROM(END-OF-SESSION-MESSAGE)             
                           ERASE                                         
