@@ -19,42 +19,66 @@ DIS1    DFHMDI SIZE=(24,80),LINE=1,COLUMN=1
                ATTRB=PROT                                                
         DFHMDF POS=(1,26),LENGTH=28,ATTRB=(NORM,PROT),                 X 
                INITIAL='EMPLOYEE PAYROLL INFORMATION'                    
-        DFHMDF POS=(4,1),LENGTH=33,ATTRB=(NORM,PROT),                  X 
-               INITIAL='PLEASE ENTER THE EMPLOYEES NAME '                
-NAMESIN DFHMDF POS=(5,1),LENGTH=30,ATTRB=(NORM,UNPROT,IC),             X 
-               INITIAL='___________________________________'             
-        DFHMDF POS=(6,1),LENGTH=33,ATTRB=(NORM,PROT),                  X 
-               INITIAL='PLEASE ENTER THE HOURLY PAY RATE '               
-HRPAYIN DFHMDF POS=(7,2),LENGTH=2,ATTRB=(NORM,UNPROT),                 X 
-               INITIAL='__'                                              
-        DFHMDF POS=(8,1),LENGTH=30,ATTRB=(NORM,PROT),                  X 
-               INITIAL='PLEASE ENTER THE HOURS WORKED '                  
-HRSWRKD DFHMDF POS=(9,2),LENGTH=2,ATTRB=(NORM,UNPROT),                 X 
-               INITIAL='__'                                              
-        DFHMDF POS=(10,1),LENGTH=10,ATTRB=(NORM,PROT),                 X 
-               INITIAL='GROSS PAY '                                      
-GROSSPY DFHMDF POS=(10,20),LENGTH=9,ATTRB=(NORM,PROT),                 X 
-               INITIAL='         '                                       
-        DFHMDF POS=(12,1),LENGTH=14,ATTRB=(NORM,PROT),                 X 
-               INITIAL='FEDERAL TAXES '                                  
-FEDTAXS DFHMDF POS=(12,20),LENGTH=7,ATTRB=(NORM,PROT),                 X 
-               INITIAL='       '                                         
-        DFHMDF POS=(14,1),LENGTH=12,ATTRB=(NORM,PROT),                 X 
-               INITIAL='STATE TAXES '                                    
-STATETX DFHMDF POS=(14,20),LENGTH=7,ATTRB=(NORM,PROT),                 X 
-               INITIAL='       '                                         
-        DFHMDF POS=(16,1),LENGTH=15,ATTRB=(NORM,PROT),                 X 
-               INITIAL='SOCIAL SECURITY'                                 
-SOCSECU DFHMDF POS=(16,20),LENGTH=7,ATTRB=(NORM,PROT),                 X 
-               INITIAL='       '                                         
-         DFHMDF POS=(18,1),LENGTH=8,ATTRB=(NORM,PROT),                  X 
-                INITIAL='NET PAY '                                        
- NETPAYS DFHMDF POS=(18,20),LENGTH=8,ATTRB=(NORM,PROT),                 X 
-                INITIAL='        '                                        
- MESSAGE DFHMDF POS=(23,1),LENGTH=79,ATTRB=(NORM,PROT),                 X 
+        DFHMDF POS=(3,1),LENGTH=20,ATTRB=(NORM,PROT),                  X
+               INITIAL='ENTER EMPLOYEE ID   '
+EMPIDIN DFHMDF POS=(3,22),LENGTH=6,ATTRB=(NORM,UNPROT,IC),             X
+               COLOR=DEFAULT  ,INITIAL='______'
+        DFHMDF POS=(4,1),LENGTH=33,ATTRB=(NORM,PROT),                  X
+               INITIAL='EMPLOYEE NAME                    '
+NAMESIN DFHMDF POS=(5,1),LENGTH=30,ATTRB=(NORM,PROT),                  X
+               INITIAL='                              '
+        DFHMDF POS=(4,40),LENGTH=6,ATTRB=(NORM,PROT),                 X
+               INITIAL='STATE '
+STATEIN DFHMDF POS=(4,47),LENGTH=2,ATTRB=(NORM,PROT),                  X
+               INITIAL='  '
+        DFHMDF POS=(6,1),LENGTH=33,ATTRB=(NORM,PROT),                  X
+               INITIAL='HOURLY PAY RATE                  '
+HRPAYIN DFHMDF POS=(7,2),LENGTH=5,ATTRB=(NORM,PROT),                   X
+               INITIAL='     '
+        DFHMDF POS=(8,1),LENGTH=40,ATTRB=(NORM,PROT),                  X
+               INITIAL='HOURS WORKED (999V99, NO DECIMAL POINT) '
+HRSWRKD DFHMDF POS=(9,2),LENGTH=5,ATTRB=(NORM,UNPROT),                 X
+               COLOR=DEFAULT  ,INITIAL='_____'
+        DFHMDF POS=(10,1),LENGTH=10,ATTRB=(NORM,PROT),                 X
+               INITIAL='GROSS PAY '
+GROSSPY DFHMDF POS=(10,20),LENGTH=10,ATTRB=(NORM,PROT),                X
+               INITIAL='          '
+        DFHMDF POS=(12,1),LENGTH=14,ATTRB=(NORM,PROT),                 X
+               INITIAL='FEDERAL TAXES '
+FEDTAXS DFHMDF POS=(12,20),LENGTH=10,ATTRB=(NORM,PROT),                X
+               INITIAL='          '
+        DFHMDF POS=(14,1),LENGTH=12,ATTRB=(NORM,PROT),                 X
+               INITIAL='STATE TAXES '
+STATETX DFHMDF POS=(14,20),LENGTH=10,ATTRB=(NORM,PROT),                X
+               INITIAL='          '
+        DFHMDF POS=(16,1),LENGTH=15,ATTRB=(NORM,PROT),                 X
+               INITIAL='SOCIAL SECURITY'
+SOCSECU DFHMDF POS=(16,20),LENGTH=10,ATTRB=(NORM,PROT),                X
+               INITIAL='          '
+        DFHMDF POS=(17,1),LENGTH=15,ATTRB=(NORM,PROT),                 X
+                INITIAL='MEDICARE TAX   '
+ MEDTAX  DFHMDF POS=(17,20),LENGTH=10,ATTRB=(NORM,PROT),               X
+                INITIAL='          '
+         DFHMDF POS=(18,1),LENGTH=8,ATTRB=(NORM,PROT),                  X
+                INITIAL='NET PAY '
+ NETPAYS DFHMDF POS=(18,20),LENGTH=10,ATTRB=(NORM,PROT),               X
+                INITIAL='          '
+        DFHMDF POS=(19,1),LENGTH=15,ATTRB=(NORM,PROT),                 X
+                INITIAL='YTD GROSS PAY  '
+ YTDGRSS DFHMDF POS=(19,20),LENGTH=10,ATTRB=(NORM,PROT),               X
+                INITIAL='          '
+        DFHMDF POS=(20,1),LENGTH=15,ATTRB=(NORM,PROT),                 X
+                INITIAL='YTD FEDERAL TAX'
+ YTDFED  DFHMDF POS=(20,20),LENGTH=10,ATTRB=(NORM,PROT),               X
+                INITIAL='          '
+        DFHMDF POS=(21,1),LENGTH=15,ATTRB=(NORM,PROT),                 X
+                INITIAL='YTD NET PAY    '
+ YTDNET  DFHMDF POS=(21,20),LENGTH=10,ATTRB=(NORM,PROT),               X
+                INITIAL='          '
+ MESSAGE DFHMDF POS=(23,1),LENGTH=79,ATTRB=(NORM,PROT),                 X
                 INITIAL='ENTER FIELDS THEN PRESS ENTER '                  
-         DFHMDF POS=(24,1),LENGTH=20,ATTRB=(NORM,PROT),                 * 
-                INITIAL='F3=EXIT   F12=CANCEL'                            
+         DFHMDF POS=(24,1),LENGTH=52,ATTRB=(NORM,PROT),                 X
+                INITIAL='F3=EXIT F5=NEXT EMP F8=RECALL EMP F12=CANCEL   '
          DFHMDF POS=(24,79),LENGTH=1,ATTRB=(DRK,PROT,FSET),INITIAL=' '    
          DFHMSD TYPE=FINAL                                                
                 END                                                       
