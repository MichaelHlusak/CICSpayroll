@@ -0,0 +1,16 @@
+      *****************************************************************
+      * EMPMAST RECORD LAYOUT.                                       *
+      * ONE ENTRY PER EMPLOYEE, KEYED BY EMPLOYEE ID.  CICSMAPP READS *
+      * THIS RECORD SO THE OPERATOR ONLY HAS TO KEY THE ID AND HOURS  *
+      * WORKED -- NAME AND PAY RATE COME BACK PRE-FILLED.  THE YTD    *
+      * FIELDS ARE ACCUMULATED BY CICSMAPP EACH TIME A CHECK RUNS.    *
+      *****************************************************************
+       01  EM-EMPMAST-RECORD.
+           05  EM-EMP-ID                PIC X(06).
+           05  EM-EMP-NAME              PIC X(30).
+           05  EM-STATE-CODE            PIC X(02).
+           05  EM-HRLY-PAY-RATE         PIC 9(03)V99.
+           05  EM-YTD-GROSS             PIC 9(07)V99.
+           05  EM-YTD-FED-TAX           PIC 9(07)V99.
+           05  EM-YTD-NET-PAY           PIC 9(07)V99.
+           05  FILLER                   PIC X(10).
