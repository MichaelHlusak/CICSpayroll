@@ -0,0 +1,25 @@
+      *****************************************************************
+      * AUDTRL RECORD LAYOUT.                                        *
+      * ONE ENTRY IS WRITTEN EVERY TIME CICSMAPP PROCESSES A          *
+      * CALCULATION SO A PAYROLL DISPUTE CAN BE ANSWERED WITH WHO     *
+      * RAN IT, FROM WHAT TERMINAL, AND WHEN.  KEYED BY TERMINAL ID   *
+      * PLUS THE RAW EIBDATE/EIBTIME OF THE TRANSACTION, PLUS THE     *
+      * ABSTIME OF THE WRITE SO BACK-TO-BACK CALCULATIONS ON THE      *
+      * SAME TERMINAL WITHIN ONE SECOND (MULTI-EMPLOYEE PF5/PF8       *
+      * SESSIONS) STILL GET A UNIQUE KEY.                             *
+      *****************************************************************
+       01  AT-AUDIT-RECORD.
+           05  AT-KEY.
+               10  AT-TRMID             PIC X(04).
+               10  AT-EIB-DATE          PIC S9(07) COMP-3.
+               10  AT-EIB-TIME          PIC S9(07) COMP-3.
+               10  AT-ABSTIME           PIC S9(15) COMP-3.
+           05  AT-USERID                PIC X(08).
+           05  AT-EMP-NAME              PIC X(30).
+           05  AT-GROSS-PAY             PIC 9(07)V99.
+           05  AT-FED-TAX               PIC 9(07)V99.
+           05  AT-STATE-TAX             PIC 9(07)V99.
+           05  AT-SOC-SEC               PIC 9(07)V99.
+           05  AT-MEDICARE-TAX          PIC 9(07)V99.
+           05  AT-NET-PAY               PIC 9(07)V99.
+           05  FILLER                   PIC X(02).
